@@ -0,0 +1,122 @@
+      ******************************************************************
+      *    HBRRPT1 - DAILY HBRA-CONN-AREA CALL VOLUME / FAILURE REPORT *
+      *    READS THE HBRAUDT AUDIT TRAIL FILE WRITTEN BY HBRAUDW AND   *
+      *    SUMMARIZES CALL VOLUME AND FAILURE CODES PER RULEAPP-PATH.  *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. HBRRPT1.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT HBRAUDT-FILE ASSIGN TO "HBRAUDT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+           SELECT HBRRPT1-FILE ASSIGN TO "HBRRPT1O"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  HBRAUDT-FILE
+           RECORDING MODE IS F.
+           COPY hbraud.
+       FD  HBRRPT1-FILE
+           RECORDING MODE IS F.
+       01  HBRRPT1-LINE PIC X(132).
+       WORKING-STORAGE SECTION.
+       01  WS-AUDIT-STATUS PIC XX VALUE SPACES.
+       01  WS-REPORT-STATUS PIC XX VALUE SPACES.
+       01  WS-EOF-SW PIC X VALUE 'N'.
+           88 WS-EOF VALUE 'Y'.
+       01  WS-MAX-PATHS PIC 9(4) VALUE 200.
+       01  WS-PATH-COUNT PIC 9(4) VALUE 0.
+       01  WS-PATH-TABLE.
+           05 WS-PATH-ENTRY OCCURS 200 INDEXED BY WS-PATH-IDX.
+              10 WS-PATH-VALUE PIC X(256).
+              10 WS-PATH-CALLS PIC 9(9) VALUE 0.
+              10 WS-PATH-FAILS PIC 9(9) VALUE 0.
+       01  WS-SUB PIC 9(4).
+       01  WS-FOUND-SW PIC X VALUE 'N'.
+           88 WS-FOUND VALUE 'Y'.
+       01  WS-RUN-DATE PIC 9(8).
+       01  WS-HDR-LINE-1.
+           05 FILLER PIC X(30) VALUE "HBRA-CONN-AREA DAILY CALL VOLU".
+           05 FILLER PIC X(20) VALUE "ME / FAILURE REPORT ".
+           05 FILLER PIC X(6)  VALUE "RUN: ".
+           05 WS-HDR-DATE PIC 9(8).
+       01  WS-HDR-LINE-2.
+           05 FILLER PIC X(48) VALUE
+              "RULEAPP-PATH                    CALLS     FAILS".
+       01  WS-DETAIL-LINE.
+           05 WS-DET-PATH PIC X(32).
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 WS-DET-CALLS PIC ZZZ,ZZZ,ZZ9.
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 WS-DET-FAILS PIC ZZZ,ZZZ,ZZ9.
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-AUDIT-FILE UNTIL WS-EOF
+           PERFORM 3000-PRODUCE-REPORT
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           OPEN INPUT HBRAUDT-FILE
+           OPEN OUTPUT HBRRPT1-FILE
+           READ HBRAUDT-FILE
+               AT END SET WS-EOF TO TRUE
+           END-READ.
+
+       2000-PROCESS-AUDIT-FILE.
+           PERFORM 2100-ACCUMULATE-RECORD
+           READ HBRAUDT-FILE
+               AT END SET WS-EOF TO TRUE
+           END-READ.
+
+       2100-ACCUMULATE-RECORD.
+           IF HBRAUD-DATE NOT = WS-RUN-DATE
+               GO TO 2100-EXIT
+           END-IF
+           MOVE 'N' TO WS-FOUND-SW
+           SET WS-PATH-IDX TO 1
+           SEARCH WS-PATH-ENTRY
+               AT END CONTINUE
+               WHEN WS-PATH-VALUE(WS-PATH-IDX) =
+                    HBRAUD-RULEAPP-PATH
+                   SET WS-FOUND TO TRUE
+           END-SEARCH
+           IF NOT WS-FOUND
+               IF WS-PATH-COUNT < WS-MAX-PATHS
+                   ADD 1 TO WS-PATH-COUNT
+                   SET WS-PATH-IDX TO WS-PATH-COUNT
+                   MOVE HBRAUD-RULEAPP-PATH
+                       TO WS-PATH-VALUE(WS-PATH-IDX)
+                   MOVE 0 TO WS-PATH-CALLS(WS-PATH-IDX)
+                   MOVE 0 TO WS-PATH-FAILS(WS-PATH-IDX)
+               ELSE
+                   GO TO 2100-EXIT
+               END-IF
+           END-IF
+           ADD 1 TO WS-PATH-CALLS(WS-PATH-IDX)
+           IF HBRAUD-COMPLETION-CODE NOT = 0
+               ADD 1 TO WS-PATH-FAILS(WS-PATH-IDX)
+           END-IF.
+       2100-EXIT.
+           EXIT.
+
+       3000-PRODUCE-REPORT.
+           MOVE WS-RUN-DATE TO WS-HDR-DATE
+           WRITE HBRRPT1-LINE FROM WS-HDR-LINE-1
+           WRITE HBRRPT1-LINE FROM WS-HDR-LINE-2
+           PERFORM VARYING WS-SUB FROM 1 BY 1
+                   UNTIL WS-SUB > WS-PATH-COUNT
+               MOVE WS-PATH-VALUE(WS-SUB)(1:32) TO WS-DET-PATH
+               MOVE WS-PATH-CALLS(WS-SUB) TO WS-DET-CALLS
+               MOVE WS-PATH-FAILS(WS-SUB) TO WS-DET-FAILS
+               WRITE HBRRPT1-LINE FROM WS-DETAIL-LINE
+           END-PERFORM.
+
+       9000-TERMINATE.
+           CLOSE HBRAUDT-FILE
+           CLOSE HBRRPT1-FILE.
