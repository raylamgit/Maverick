@@ -0,0 +1,97 @@
+      ******************************************************************
+      *    HBRCCSV - VALIDATE HBRA-CONN-RULE-CCSID AGAINST THE SHOP'S  *
+      *    SUPPORTED CODE-PAGE LIST (HBRCCSF) BEFORE A CALL IS         *
+      *    DISPATCHED. CALLED BY HBRDRV SO A ZERO OR UNRECOGNIZED      *
+      *    CCSID FAILS FAST LOCALLY INSTEAD OF COSTING A ROUND TRIP    *
+      *    TO THE RULE ENGINE. HBRCCSF IS A CICS-OWNED VSAM KSDS,      *
+      *    BROWSED ONCE PER RUN UNIT VIA EXEC CICS STARTBR/READNEXT/   *
+      *    ENDBR SINCE HBRDRV RUNS UNDER THE SAME CICS TASK AS HBRSEND.*
+      *                                                                *
+      *    NOTE: THIS PROGRAM USES EXEC CICS AND MUST BE TRANSLATED   *
+      *    WITH THE CICS COMMAND TRANSLATOR BEFORE COMPILING ON A     *
+      *    CICS-CAPABLE COBOL COMPILER. IT CANNOT BE SYNTAX CHECKED   *
+      *    WITH A PLAIN, NON-CICS COBOL COMPILER.                     *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. HBRCCSV.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-CICS-RESP PIC S9(8) COMP.
+       01  WS-BROWSE-KEY PIC S9(8) COMP VALUE 0.
+       01  WS-TABLE-LOADED-SW PIC X VALUE 'N'.
+           88 WS-TABLE-IS-LOADED VALUE 'Y'.
+       01  WS-CCSID-EOF-SW PIC X VALUE 'N'.
+           88 WS-CCSID-EOF VALUE 'Y'.
+       01  WS-MAX-CCSIDS PIC 9(4) VALUE 200.
+       01  WS-CCSID-COUNT PIC 9(4) VALUE 0.
+       01  WS-OVERFLOW-LOGGED-SW PIC X VALUE 'N'.
+           88 WS-OVERFLOW-LOGGED VALUE 'Y'.
+       01  WS-OVERFLOW-MSG PIC X(79) VALUE
+           'HBRCCSV - HBRCCSF EXCEEDS WS-MAX-CCSIDS - TABLE TRUNCATED'.
+       01  WS-CCSID-TABLE.
+           05 WS-CCSID-ENTRY OCCURS 200 INDEXED BY WS-CCSID-IDX.
+              10 WS-CCSID-VALUE PIC S9(8) COMP.
+       COPY hbrccs.
+       LINKAGE SECTION.
+       01  LS-CCSID PIC S9(8) COMP.
+       01  LS-VALID-STATUS PIC X.
+           88 LS-CCSID-VALID VALUE '0'.
+           88 LS-CCSID-INVALID VALUE '1'.
+       PROCEDURE DIVISION USING LS-CCSID, LS-VALID-STATUS.
+       0000-MAIN.
+           IF NOT WS-TABLE-IS-LOADED
+               PERFORM 1000-LOAD-CCSID-TABLE
+           END-IF
+           PERFORM 2000-CHECK-CCSID
+           GOBACK.
+
+       1000-LOAD-CCSID-TABLE.
+           MOVE 0 TO WS-BROWSE-KEY
+           EXEC CICS STARTBR FILE('HBRCCSF')
+               RIDFLD(WS-BROWSE-KEY)
+               GTEQ
+               RESP(WS-CICS-RESP)
+           END-EXEC
+           IF WS-CICS-RESP = DFHRESP(NORMAL)
+               PERFORM UNTIL WS-CCSID-EOF
+                   EXEC CICS READNEXT FILE('HBRCCSF')
+                       INTO(HBRCCS-RECORD)
+                       RIDFLD(WS-BROWSE-KEY)
+                       RESP(WS-CICS-RESP)
+                   END-EXEC
+                   IF WS-CICS-RESP NOT = DFHRESP(NORMAL)
+                       SET WS-CCSID-EOF TO TRUE
+                   ELSE
+                       IF WS-CCSID-COUNT < WS-MAX-CCSIDS
+                           ADD 1 TO WS-CCSID-COUNT
+                           SET WS-CCSID-IDX TO WS-CCSID-COUNT
+                           MOVE HBRCCS-CCSID
+                               TO WS-CCSID-VALUE(WS-CCSID-IDX)
+                       ELSE
+                           PERFORM 1100-LOG-OVERFLOW-ONCE
+                       END-IF
+                   END-IF
+               END-PERFORM
+               EXEC CICS ENDBR FILE('HBRCCSF') END-EXEC
+           END-IF
+           SET WS-TABLE-IS-LOADED TO TRUE.
+
+       1100-LOG-OVERFLOW-ONCE.
+           IF NOT WS-OVERFLOW-LOGGED
+               EXEC CICS WRITEQ TD QUEUE('CSMT')
+                   FROM(WS-OVERFLOW-MSG)
+                   LENGTH(LENGTH OF WS-OVERFLOW-MSG)
+               END-EXEC
+               SET WS-OVERFLOW-LOGGED TO TRUE
+           END-IF.
+
+       2000-CHECK-CCSID.
+           SET LS-CCSID-INVALID TO TRUE
+           IF LS-CCSID NOT = 0
+               SET WS-CCSID-IDX TO 1
+               SEARCH WS-CCSID-ENTRY
+                   AT END CONTINUE
+                   WHEN WS-CCSID-VALUE(WS-CCSID-IDX) = LS-CCSID
+                       SET LS-CCSID-VALID TO TRUE
+               END-SEARCH
+           END-IF.
