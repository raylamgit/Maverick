@@ -0,0 +1,93 @@
+      ******************************************************************
+      *    HBRAUDW - WRITE ONE HBRA-CONN-AREA AUDIT TRAIL RECORD       *
+      *    CALLED BY HBRDRV AFTER EVERY RULE ENGINE INVOCATION.        *
+      *    HBRAUDT IS A CICS-OWNED ESDS, WRITTEN VIA EXEC CICS WRITE   *
+      *    SINCE HBRDRV RUNS UNDER THE SAME CICS TASK AS HBRSEND.      *
+      *                                                                *
+      *    NOTE: THIS PROGRAM USES EXEC CICS AND MUST BE TRANSLATED   *
+      *    WITH THE CICS COMMAND TRANSLATOR BEFORE COMPILING ON A     *
+      *    CICS-CAPABLE COBOL COMPILER. IT CANNOT BE SYNTAX CHECKED   *
+      *    WITH A PLAIN, NON-CICS COBOL COMPILER.                     *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. HBRAUDW.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-CICS-RESP PIC S9(8) COMP.
+      *    EIBTASKN (THE CICS TASK NUMBER) IS UNIQUE ACROSS ALL TASKS  *
+      *    ACTIVE AT ONCE, SO COMBINING IT WITH A PER-TASK CALL        *
+      *    COUNTER KEEPS HBRAUD-SEQNO (AND THE HBRPDMF KSDS KEY IT     *
+      *    FEEDS) UNIQUE EVEN WHEN TWO CONCURRENT ONLINE TRANSACTIONS  *
+      *    LAND IN THE SAME CENTISECOND - A WORKING-STORAGE COUNTER    *
+      *    ALONE, RESTARTING AT ZERO ON EVERY NEW TASK, CANNOT.        *
+      *    HBRAUD-SEQNO STAYS PIC 9(8) (NO FILE/SCREEN LAYOUT CHANGE), *
+      *    SO EIBTASKN (UP TO 7 DIGITS) IS DELIBERATELY REDUCED WITH   *
+      *    FUNCTION MOD, NOT BY LETTING AN UNDERSIZED MOVE TRUNCATE IT *
+      *    BY ACCIDENT. A COLLISION NOW NEEDS TWO TASKS 100,000 APART  *
+      *    ON THE CICS TASK COUNTER THAT ALSO REACH THE SAME ORDINAL   *
+      *    HBRDRV CALL WITHIN THEIR OWN TASK IN THE SAME CENTISECOND - *
+      *    NOT REACHABLE AT ANY REGION'S REAL THROUGHPUT BETWEEN TWO   *
+      *    TASK-COUNTER WARM/COLD-START RESETS.                        *
+       01  WS-EIBTASKN-FULL PIC S9(7) COMP-3.
+       01  WS-TASKNO-PART PIC 9(5).
+       01  WS-CALL-PART PIC 9(3) VALUE 0.
+       01  WS-NEXT-SEQNO PIC 9(8) VALUE 0.
+       01  WS-CURRENT-DATE.
+           05 WS-CURRENT-YYYYMMDD PIC 9(8).
+       01  WS-CURRENT-TIME.
+           05 WS-CURRENT-HHMMSSTT PIC 9(8).
+       COPY hbraud.
+       LINKAGE SECTION.
+       01  LS-FUNCTION PIC X.
+           88 LS-FUNCTION-WRITE VALUE 'W'.
+           88 LS-FUNCTION-CLOSE VALUE 'C'.
+       COPY hbrws.
+       01  LS-SSID-USED PIC X(4).
+       01  LS-AUDIT-KEY.
+           05 LS-AUDIT-DATE PIC 9(8).
+           05 LS-AUDIT-TIME PIC 9(8).
+           05 LS-AUDIT-SEQNO PIC 9(8).
+       01  LS-WRITE-STATUS PIC X.
+           88 LS-WRITE-OK VALUE '0'.
+           88 LS-WRITE-FAILED VALUE '1'.
+       PROCEDURE DIVISION USING LS-FUNCTION, HBRA-CONN-AREA,
+               LS-SSID-USED, LS-AUDIT-KEY, LS-WRITE-STATUS.
+       0000-MAIN.
+           SET LS-WRITE-OK TO TRUE
+           IF NOT LS-FUNCTION-CLOSE
+               PERFORM 1000-WRITE-AUDIT-RECORD
+           END-IF
+           GOBACK.
+
+       1000-WRITE-AUDIT-RECORD.
+           MOVE EIBTASKN TO WS-EIBTASKN-FULL
+           MOVE FUNCTION MOD(WS-EIBTASKN-FULL, 100000)
+               TO WS-TASKNO-PART
+           ADD 1 TO WS-CALL-PART
+           COMPUTE WS-NEXT-SEQNO =
+               (WS-TASKNO-PART * 1000) + WS-CALL-PART
+           ACCEPT WS-CURRENT-YYYYMMDD FROM DATE YYYYMMDD
+           ACCEPT WS-CURRENT-HHMMSSTT FROM TIME
+           MOVE WS-CURRENT-YYYYMMDD TO HBRAUD-DATE
+           MOVE WS-CURRENT-HHMMSSTT TO HBRAUD-TIME
+           MOVE WS-NEXT-SEQNO       TO HBRAUD-SEQNO
+           MOVE WS-CURRENT-YYYYMMDD TO LS-AUDIT-DATE
+           MOVE WS-CURRENT-HHMMSSTT TO LS-AUDIT-TIME
+           MOVE WS-NEXT-SEQNO       TO LS-AUDIT-SEQNO
+           MOVE HBRA-CONN-PRODCODE  TO HBRAUD-PRODCODE
+           MOVE HBRA-CONN-INSTCODE  TO HBRAUD-INSTCODE
+           MOVE HBRA-CONN-SSID      TO HBRAUD-SSID
+           MOVE LS-SSID-USED        TO HBRAUD-SSID-USED
+           MOVE HBRA-CONN-RULEAPP-PATH TO HBRAUD-RULEAPP-PATH
+           MOVE HBRA-CONN-COMPLETION-CODE TO HBRAUD-COMPLETION-CODE
+           MOVE HBRA-CONN-REASON-CODE     TO HBRAUD-REASON-CODE
+           MOVE HBRA-CONN-FLAGS            TO HBRAUD-FLAGS
+           MOVE HBRA-RESPONSE-TRUNCATED    TO HBRAUD-RESPONSE-TRUNCATED
+           MOVE SPACES                     TO HBRAUD-RESERVED
+           EXEC CICS WRITE FILE('HBRAUDT')
+               FROM(HBRAUD-RECORD)
+               RESP(WS-CICS-RESP)
+           END-EXEC
+           IF WS-CICS-RESP NOT = DFHRESP(NORMAL)
+               SET LS-WRITE-FAILED TO TRUE
+           END-IF.
