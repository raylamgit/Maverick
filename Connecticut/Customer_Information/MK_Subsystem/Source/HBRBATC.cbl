@@ -0,0 +1,182 @@
+      ******************************************************************
+      *    HBRBATC - NIGHTLY BATCH DRIVER FOR HBRA-CONN-AREA CALLS     *
+      *    READS HBRCUSTF, BUILDS ONE HBRA-CONN-AREA PER CUSTOMER, AND *
+      *    CALLS HBRBEXCI. WRITES A CHECKPOINT RECORD TO HBRCHKPT      *
+      *    EVERY HBRBATCP-CHECKPOINT-FREQ CALLS SO A RERUN CAN RESTART *
+      *    AFTER THE LAST CONFIRMED-GOOD INSTCODE INSTEAD OF FROM THE  *
+      *    TOP.                                                        *
+      *                                                                *
+      *    HBRBATC ITSELF IS PLAIN SEQUENTIAL BATCH - NO EIB, NOT      *
+      *    RUNNING UNDER CICS - SO IT CANNOT CALL HBRDRV DIRECTLY; THE *
+      *    WHOLE HBRDRV CALL CHAIN (HBRAUDW/HBRPDMW/HBRFAIL/HBRCCSV/   *
+      *    HBRSEND) IS EXEC CICS AND NEEDS A CICS TASK TO RUN UNDER.   *
+      *    HBRBEXCI IS THE EXCI (EXTERNAL CICS INTERFACE) BRIDGE THAT  *
+      *    LINKS TO HBRDRV IN THE TARGET CICS REGION ON HBRBATC'S      *
+      *    BEHALF, SO THE SAME VALIDATION/AUDIT/ROUTING LOGIC RUNS     *
+      *    UNCHANGED FOR BOTH ONLINE AND BATCH CALLERS.                *
+      *                                                                *
+      *    CONTROL PARAMETERS ARE READ FROM HBRBATCP:                 *
+      *       POS 1    RESTART FLAG   'Y' = RESTART, 'N' = FULL RUN    *
+      *       POS 2-7  CHECKPOINT FREQUENCY (CALLS BETWEEN CHECKPOINTS)*
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. HBRBATC.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT HBRBATCP-FILE ASSIGN TO "HBRBATCP"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-PARM-STATUS.
+           SELECT HBRCUSTF-FILE ASSIGN TO "HBRCUSTF"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CUSTF-STATUS.
+           SELECT HBRCHKPT-FILE ASSIGN TO "HBRCHKPT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CHKPT-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  HBRBATCP-FILE
+           RECORDING MODE IS F.
+       01  HBRBATCP-RECORD.
+           05 HBRBATCP-RESTART-FLAG PIC X.
+           05 HBRBATCP-CHECKPOINT-FREQ PIC 9(6).
+       FD  HBRCUSTF-FILE
+           RECORDING MODE IS F.
+           COPY hbrcust.
+       FD  HBRCHKPT-FILE
+           RECORDING MODE IS F.
+           COPY hbrchk.
+       WORKING-STORAGE SECTION.
+       01  WS-PARM-STATUS PIC XX VALUE SPACES.
+       01  WS-CUSTF-STATUS PIC XX VALUE SPACES.
+       01  WS-CHKPT-STATUS PIC XX VALUE SPACES.
+       01  WS-CUSTF-EOF-SW PIC X VALUE 'N'.
+           88 WS-CUSTF-EOF VALUE 'Y'.
+       01  WS-RESTART-SW PIC X VALUE 'N'.
+           88 WS-RESTART-RUN VALUE 'Y'.
+       01  WS-SKIPPING-SW PIC X VALUE 'N'.
+           88 WS-STILL-SKIPPING VALUE 'Y'.
+       01  WS-CHECKPOINT-FREQ PIC 9(6) VALUE 1000.
+       01  WS-LAST-CHECKPOINT-INSTCODE PIC X(12) VALUE SPACES.
+       01  WS-CHKPT-FOUND-SW PIC X VALUE 'N'.
+           88 WS-CHKPT-FOUND VALUE 'Y'.
+       01  WS-CHKPT-OPEN-SW PIC X VALUE 'N'.
+           88 WS-CHKPT-IS-OPEN VALUE 'Y'.
+       01  WS-CALLS-THIS-RUN PIC 9(9) VALUE 0.
+       01  WS-CALLS-SINCE-CHECKPOINT PIC 9(9) VALUE 0.
+       01  WS-CURRENT-DATE PIC 9(8).
+       01  WS-CURRENT-TIME PIC 9(8).
+       COPY hbrws.
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           IF WS-RESTART-RUN
+               PERFORM 1500-LOCATE-LAST-CHECKPOINT
+           END-IF
+           PERFORM 2000-PROCESS-CUSTOMERS UNTIL WS-CUSTF-EOF
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT HBRBATCP-FILE
+           READ HBRBATCP-FILE
+               AT END
+                   MOVE 'N' TO HBRBATCP-RESTART-FLAG
+                   MOVE 1000 TO HBRBATCP-CHECKPOINT-FREQ
+           END-READ
+           MOVE HBRBATCP-RESTART-FLAG TO WS-RESTART-SW
+           IF HBRBATCP-CHECKPOINT-FREQ > 0
+               MOVE HBRBATCP-CHECKPOINT-FREQ TO WS-CHECKPOINT-FREQ
+           END-IF
+           CLOSE HBRBATCP-FILE
+           OPEN INPUT HBRCUSTF-FILE
+           READ HBRCUSTF-FILE
+               AT END SET WS-CUSTF-EOF TO TRUE
+           END-READ.
+
+       1500-LOCATE-LAST-CHECKPOINT.
+           OPEN INPUT HBRCHKPT-FILE
+           IF WS-CHKPT-STATUS = "35"
+               CLOSE HBRCHKPT-FILE
+           ELSE
+               PERFORM 1600-READ-ALL-CHECKPOINTS
+               CLOSE HBRCHKPT-FILE
+           END-IF
+           IF WS-CHKPT-FOUND
+               SET WS-STILL-SKIPPING TO TRUE
+           END-IF.
+
+       1600-READ-ALL-CHECKPOINTS.
+           READ HBRCHKPT-FILE
+               AT END CONTINUE
+           END-READ
+           PERFORM UNTIL WS-CHKPT-STATUS = "10"
+               MOVE HBRCHK-LAST-INSTCODE TO WS-LAST-CHECKPOINT-INSTCODE
+               SET WS-CHKPT-FOUND TO TRUE
+               READ HBRCHKPT-FILE
+                   AT END CONTINUE
+               END-READ
+           END-PERFORM.
+
+       2000-PROCESS-CUSTOMERS.
+           IF WS-STILL-SKIPPING
+               PERFORM 2100-CHECK-SKIP
+           ELSE
+               PERFORM 2200-DRIVE-ONE-CUSTOMER
+           END-IF
+           READ HBRCUSTF-FILE
+               AT END SET WS-CUSTF-EOF TO TRUE
+           END-READ.
+
+       2100-CHECK-SKIP.
+           IF HBRCUST-INSTCODE = WS-LAST-CHECKPOINT-INSTCODE
+               MOVE 'N' TO WS-SKIPPING-SW
+           END-IF.
+
+       2200-DRIVE-ONE-CUSTOMER.
+           INITIALIZE HBRA-CONN-AREA
+           MOVE 'HBRC' TO HBRA-CONN-EYE
+           MOVE +1 TO HBRA-CONN-FLAGS
+           MOVE +5 TO HBRA-CONN-VERSION
+           MOVE HBRCUST-PRODCODE TO HBRA-CONN-PRODCODE
+           MOVE HBRCUST-INSTCODE TO HBRA-CONN-INSTCODE
+           MOVE HBRCUST-SSID TO HBRA-CONN-SSID
+           MOVE HBRCUST-RULEAPP-PATH TO HBRA-CONN-RULEAPP-PATH
+           MOVE HBRCUST-RULE-CCSID TO HBRA-CONN-RULE-CCSID
+           CALL 'HBRBEXCI' USING HBRA-CONN-AREA
+           END-CALL
+           IF HBRA-CONN-COMPLETION-CODE = HBRA-COMPLETION-LOCAL-REJECT
+               DISPLAY 'HBRBATC - LOCAL REJECT INSTCODE='
+                   HBRCUST-INSTCODE ' REASON=' HBRA-CONN-REASON-CODE
+           END-IF
+           ADD 1 TO WS-CALLS-THIS-RUN
+           ADD 1 TO WS-CALLS-SINCE-CHECKPOINT
+           MOVE HBRCUST-INSTCODE TO WS-LAST-CHECKPOINT-INSTCODE
+           IF WS-CALLS-SINCE-CHECKPOINT >= WS-CHECKPOINT-FREQ
+               PERFORM 2300-WRITE-CHECKPOINT
+           END-IF.
+
+       2300-WRITE-CHECKPOINT.
+           IF NOT WS-CHKPT-IS-OPEN
+               OPEN EXTEND HBRCHKPT-FILE
+               IF WS-CHKPT-STATUS = "35" OR WS-CHKPT-STATUS = "05"
+                   OPEN OUTPUT HBRCHKPT-FILE
+               END-IF
+               SET WS-CHKPT-IS-OPEN TO TRUE
+           END-IF
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-CURRENT-TIME FROM TIME
+           MOVE HBRCUST-INSTCODE TO HBRCHK-LAST-INSTCODE
+           MOVE WS-CALLS-THIS-RUN TO HBRCHK-CALLS-COMPLETED
+           MOVE HBRA-CONN-COMPLETION-CODE TO HBRCHK-COMPLETION-CODE
+           MOVE WS-CURRENT-DATE TO HBRCHK-CHECKPOINT-DATE
+           MOVE WS-CURRENT-TIME TO HBRCHK-CHECKPOINT-TIME
+           WRITE HBRCHK-RECORD
+           MOVE 0 TO WS-CALLS-SINCE-CHECKPOINT.
+
+       9000-TERMINATE.
+           CLOSE HBRCUSTF-FILE
+           IF WS-CHKPT-IS-OPEN
+               CLOSE HBRCHKPT-FILE
+               MOVE 'N' TO WS-CHKPT-OPEN-SW
+           END-IF.
