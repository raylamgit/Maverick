@@ -0,0 +1,123 @@
+      ******************************************************************
+      *    HBRINQ - ONLINE INQUIRY TRANSACTION FOR HBRA-RA-PARMS       *
+      *    LETS FIRST-LINE SUPPORT LOOK UP THE PARAMETER TABLE BUILT   *
+      *    FOR A RULE ENGINE CALL, GIVEN THAT CALL'S AUDIT TRAIL KEY   *
+      *    (DATE/TIME/SEQNO FROM HBRAUDT / HBRRPT1 / HBRRPT2 OUTPUT).  *
+      *    SHOWS PARAMETER NAMES AND LENGTHS ONLY - HBRA-RA-DATA-      *
+      *    ADDRESS IS A CALLER-STORAGE POINTER AND IS NEVER DISPLAYED. *
+      *    SHOWS AT MOST THE FIRST 8 PARAMETERS; HBRPDM-PARM-COUNT IS  *
+      *    ALWAYS SHOWN SO SUPPORT KNOWS WHEN A CALL HAD MORE.         *
+      *                                                                *
+      *    NOTE: THIS PROGRAM USES EXEC CICS AND MUST BE TRANSLATED   *
+      *    WITH THE CICS COMMAND TRANSLATOR BEFORE COMPILING ON A     *
+      *    CICS-CAPABLE COBOL COMPILER. IT CANNOT BE SYNTAX CHECKED   *
+      *    WITH A PLAIN, NON-CICS COBOL COMPILER.                     *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. HBRINQ.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-CICS-RESP PIC S9(8) COMP.
+       01  WS-LOOKUP-KEY.
+           05 WS-LOOKUP-DATE PIC 9(8).
+           05 WS-LOOKUP-TIME PIC 9(8).
+           05 WS-LOOKUP-SEQNO PIC 9(8).
+       01  WS-DISPLAY-COUNT PIC S9(8) COMP.
+       01  WS-PARM-COUNT-DISP PIC Z(7)9.
+       COPY hbrpdm.
+       COPY hbrinqm.
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           EXEC CICS RECEIVE MAP('HBRINQM') MAPSET('HBRINQM')
+               INTO(HBRINQI)
+               RESP(WS-CICS-RESP)
+           END-EXEC
+           IF WS-CICS-RESP = DFHRESP(MAPFAIL)
+               PERFORM 1000-SEND-BLANK-MAP
+           ELSE
+               PERFORM 2000-LOOKUP-AND-DISPLAY
+           END-IF
+           EXEC CICS RETURN
+               TRANSID('HBRI')
+           END-EXEC
+           GOBACK.
+
+       1000-SEND-BLANK-MAP.
+           MOVE SPACES TO HBRINQO
+           EXEC CICS SEND MAP('HBRINQM') MAPSET('HBRINQM')
+               FROM(HBRINQO)
+               ERASE
+           END-EXEC.
+
+       2000-LOOKUP-AND-DISPLAY.
+           MOVE KEYDATI TO WS-LOOKUP-DATE
+           MOVE KEYTIMI TO WS-LOOKUP-TIME
+           MOVE KEYSEQI TO WS-LOOKUP-SEQNO
+           MOVE WS-LOOKUP-DATE  TO HBRPDM-DATE
+           MOVE WS-LOOKUP-TIME  TO HBRPDM-TIME
+           MOVE WS-LOOKUP-SEQNO TO HBRPDM-SEQNO
+           EXEC CICS READ FILE('HBRPDMF')
+               INTO(HBRPDM-RECORD)
+               RIDFLD(HBRPDM-KEY)
+               RESP(WS-CICS-RESP)
+           END-EXEC
+           MOVE SPACES TO HBRINQO
+           MOVE KEYDATI TO KEYDATO
+           MOVE KEYTIMI TO KEYTIMO
+           MOVE KEYSEQI TO KEYSEQO
+           IF WS-CICS-RESP = DFHRESP(NORMAL)
+               PERFORM 2100-SHOW-PARAMETERS
+           ELSE
+               MOVE 'NO PARAMETER SNAPSHOT FOUND FOR THAT AUDIT KEY'
+                   TO MSGO
+           END-IF
+           EXEC CICS SEND MAP('HBRINQM') MAPSET('HBRINQM')
+               FROM(HBRINQO)
+               ERASE
+           END-EXEC.
+
+       2100-SHOW-PARAMETERS.
+           MOVE HBRPDM-PARM-COUNT TO WS-PARM-COUNT-DISP
+           STRING 'PARAMETER COUNT FOR THIS CALL: '
+               WS-PARM-COUNT-DISP DELIMITED BY SIZE INTO CNTO
+           IF HBRPDM-PARM-COUNT > 8
+               MOVE 8 TO WS-DISPLAY-COUNT
+           ELSE
+               MOVE HBRPDM-PARM-COUNT TO WS-DISPLAY-COUNT
+           END-IF
+           IF WS-DISPLAY-COUNT >= 1
+               MOVE HBRPDM-PARAMETER-NAME(1) TO PNAM01O
+               MOVE HBRPDM-DATA-LENGTH(1)    TO PLEN01O
+           END-IF
+           IF WS-DISPLAY-COUNT >= 2
+               MOVE HBRPDM-PARAMETER-NAME(2) TO PNAM02O
+               MOVE HBRPDM-DATA-LENGTH(2)    TO PLEN02O
+           END-IF
+           IF WS-DISPLAY-COUNT >= 3
+               MOVE HBRPDM-PARAMETER-NAME(3) TO PNAM03O
+               MOVE HBRPDM-DATA-LENGTH(3)    TO PLEN03O
+           END-IF
+           IF WS-DISPLAY-COUNT >= 4
+               MOVE HBRPDM-PARAMETER-NAME(4) TO PNAM04O
+               MOVE HBRPDM-DATA-LENGTH(4)    TO PLEN04O
+           END-IF
+           IF WS-DISPLAY-COUNT >= 5
+               MOVE HBRPDM-PARAMETER-NAME(5) TO PNAM05O
+               MOVE HBRPDM-DATA-LENGTH(5)    TO PLEN05O
+           END-IF
+           IF WS-DISPLAY-COUNT >= 6
+               MOVE HBRPDM-PARAMETER-NAME(6) TO PNAM06O
+               MOVE HBRPDM-DATA-LENGTH(6)    TO PLEN06O
+           END-IF
+           IF WS-DISPLAY-COUNT >= 7
+               MOVE HBRPDM-PARAMETER-NAME(7) TO PNAM07O
+               MOVE HBRPDM-DATA-LENGTH(7)    TO PLEN07O
+           END-IF
+           IF WS-DISPLAY-COUNT >= 8
+               MOVE HBRPDM-PARAMETER-NAME(8) TO PNAM08O
+               MOVE HBRPDM-DATA-LENGTH(8)    TO PLEN08O
+           END-IF
+           IF HBRPDM-PARM-COUNT > 8
+               MOVE 'SHOWING FIRST 8 - SEE HBRPDMF FOR THE FULL LIST'
+                   TO MSGO
+           END-IF.
