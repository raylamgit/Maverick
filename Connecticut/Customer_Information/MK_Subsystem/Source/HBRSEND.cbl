@@ -0,0 +1,43 @@
+      ******************************************************************
+      *    HBRSEND - CICS BRIDGE THAT ACTUALLY DRIVES A RULE ENGINE    *
+      *    INVOCATION FOR A SINGLE HBRA-CONN-AREA / TARGET SSID.       *
+      *    CALLED ONLY BY HBRDRV. NOT CALLED DIRECTLY BY APPLICATIONS. *
+      *                                                                *
+      *    NOTE: THIS PROGRAM USES EXEC CICS AND MUST BE TRANSLATED   *
+      *    WITH THE CICS COMMAND TRANSLATOR BEFORE COMPILING ON A     *
+      *    CICS-CAPABLE COBOL COMPILER. IT CANNOT BE SYNTAX CHECKED   *
+      *    WITH A PLAIN, NON-CICS COBOL COMPILER.                     *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. HBRSEND.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-RULEENG-PGM PIC X(8) VALUE 'HBRENG'.
+       01  WS-COMMAREA-LENGTH PIC S9(8) COMP.
+       01  WS-CICS-RESP PIC S9(8) COMP.
+       01  WS-CICS-RESP2 PIC S9(8) COMP.
+       LINKAGE SECTION.
+       COPY hbrws.
+       01  LS-TARGET-SSID PIC X(4).
+       01  LS-SEND-STATUS PIC X.
+           88 LS-SEND-OK VALUE '0'.
+           88 LS-SEND-FAILED VALUE '1'.
+       PROCEDURE DIVISION USING HBRA-CONN-AREA, LS-TARGET-SSID,
+               LS-SEND-STATUS.
+       0000-MAIN.
+           MOVE HBRA-CONN-LENTH TO WS-COMMAREA-LENGTH
+           SET LS-SEND-OK TO TRUE
+           EXEC CICS LINK
+               PROGRAM(WS-RULEENG-PGM)
+               SYSID(LS-TARGET-SSID)
+               COMMAREA(HBRA-CONN-AREA)
+               LENGTH(WS-COMMAREA-LENGTH)
+               RESP(WS-CICS-RESP)
+               RESP2(WS-CICS-RESP2)
+           END-EXEC
+           IF WS-CICS-RESP NOT = DFHRESP(NORMAL)
+               SET LS-SEND-FAILED TO TRUE
+               MOVE -1 TO HBRA-CONN-COMPLETION-CODE
+               MOVE WS-CICS-RESP TO HBRA-CONN-REASON-CODE
+           END-IF
+           GOBACK.
