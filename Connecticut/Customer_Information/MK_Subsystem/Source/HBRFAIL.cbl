@@ -0,0 +1,113 @@
+      ******************************************************************
+      *    HBRFAIL - SSID FAILOVER ROUTING LOOKUP                      *
+      *    GIVEN A PRIMARY SSID AND AN ATTEMPT NUMBER (1, 2, 3...),    *
+      *    RETURNS THE NEXT BACKUP SSID TO TRY FROM THE HBRSSNF        *
+      *    ROUTING TABLE. CALLED BY HBRDRV WHEN A SEND TO THE CURRENT  *
+      *    TARGET SSID FAILS. HBRSSNF IS A CICS-OWNED VSAM KSDS,       *
+      *    BROWSED ONCE PER RUN UNIT VIA EXEC CICS STARTBR/READNEXT/   *
+      *    ENDBR SINCE HBRDRV RUNS UNDER THE SAME CICS TASK AS HBRSEND.*
+      *                                                                *
+      *    NOTE: THIS PROGRAM USES EXEC CICS AND MUST BE TRANSLATED   *
+      *    WITH THE CICS COMMAND TRANSLATOR BEFORE COMPILING ON A     *
+      *    CICS-CAPABLE COBOL COMPILER. IT CANNOT BE SYNTAX CHECKED   *
+      *    WITH A PLAIN, NON-CICS COBOL COMPILER.                     *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. HBRFAIL.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-CICS-RESP PIC S9(8) COMP.
+       01  WS-BROWSE-KEY PIC X(4).
+       01  WS-TABLE-LOADED-SW PIC X VALUE 'N'.
+           88 WS-TABLE-IS-LOADED VALUE 'Y'.
+       01  WS-ROUTE-EOF-SW PIC X VALUE 'N'.
+           88 WS-ROUTE-EOF VALUE 'Y'.
+       01  WS-MAX-ROUTES PIC 9(4) VALUE 100.
+       01  WS-ROUTE-COUNT PIC 9(4) VALUE 0.
+       01  WS-OVERFLOW-LOGGED-SW PIC X VALUE 'N'.
+           88 WS-OVERFLOW-LOGGED VALUE 'Y'.
+       01  WS-OVERFLOW-MSG PIC X(79) VALUE
+           'HBRFAIL - HBRSSNF EXCEEDS WS-MAX-ROUTES - TABLE TRUNCATED'.
+       01  WS-ROUTE-TABLE.
+           05 WS-ROUTE-ENTRY OCCURS 100 INDEXED BY WS-ROUTE-IDX.
+              10 WS-ROUTE-PRIMARY-SSID PIC X(4).
+              10 WS-ROUTE-BACKUP-COUNT PIC 9(2).
+              10 WS-ROUTE-BACKUPS.
+                 15 WS-ROUTE-BACKUP-SSID PIC X(4) OCCURS 3.
+       COPY hbrssn.
+       LINKAGE SECTION.
+       01  LS-PRIMARY-SSID PIC X(4).
+       01  LS-ATTEMPT-NUMBER PIC 9(2).
+       01  LS-NEXT-SSID PIC X(4).
+       01  LS-FOUND-STATUS PIC X.
+           88 LS-BACKUP-FOUND VALUE '0'.
+           88 LS-BACKUP-EXHAUSTED VALUE '1'.
+       PROCEDURE DIVISION USING LS-PRIMARY-SSID, LS-ATTEMPT-NUMBER,
+               LS-NEXT-SSID, LS-FOUND-STATUS.
+       0000-MAIN.
+           IF NOT WS-TABLE-IS-LOADED
+               PERFORM 1000-LOAD-ROUTE-TABLE
+           END-IF
+           PERFORM 2000-FIND-BACKUP-SSID
+           GOBACK.
+
+       1000-LOAD-ROUTE-TABLE.
+           MOVE LOW-VALUES TO WS-BROWSE-KEY
+           EXEC CICS STARTBR FILE('HBRSSNF')
+               RIDFLD(WS-BROWSE-KEY)
+               GTEQ
+               RESP(WS-CICS-RESP)
+           END-EXEC
+           IF WS-CICS-RESP = DFHRESP(NORMAL)
+               PERFORM UNTIL WS-ROUTE-EOF
+                   EXEC CICS READNEXT FILE('HBRSSNF')
+                       INTO(HBRSSN-RECORD)
+                       RIDFLD(WS-BROWSE-KEY)
+                       RESP(WS-CICS-RESP)
+                   END-EXEC
+                   IF WS-CICS-RESP NOT = DFHRESP(NORMAL)
+                       SET WS-ROUTE-EOF TO TRUE
+                   ELSE
+                       IF WS-ROUTE-COUNT < WS-MAX-ROUTES
+                           ADD 1 TO WS-ROUTE-COUNT
+                           SET WS-ROUTE-IDX TO WS-ROUTE-COUNT
+                           MOVE HBRSSN-PRIMARY-SSID
+                               TO WS-ROUTE-PRIMARY-SSID(WS-ROUTE-IDX)
+                           MOVE HBRSSN-BACKUP-COUNT
+                               TO WS-ROUTE-BACKUP-COUNT(WS-ROUTE-IDX)
+                           MOVE HBRSSN-BACKUP-SSIDS
+                               TO WS-ROUTE-BACKUPS(WS-ROUTE-IDX)
+                       ELSE
+                           PERFORM 1100-LOG-OVERFLOW-ONCE
+                       END-IF
+                   END-IF
+               END-PERFORM
+               EXEC CICS ENDBR FILE('HBRSSNF') END-EXEC
+           END-IF
+           SET WS-TABLE-IS-LOADED TO TRUE.
+
+       1100-LOG-OVERFLOW-ONCE.
+           IF NOT WS-OVERFLOW-LOGGED
+               EXEC CICS WRITEQ TD QUEUE('CSMT')
+                   FROM(WS-OVERFLOW-MSG)
+                   LENGTH(LENGTH OF WS-OVERFLOW-MSG)
+               END-EXEC
+               SET WS-OVERFLOW-LOGGED TO TRUE
+           END-IF.
+
+       2000-FIND-BACKUP-SSID.
+           SET LS-BACKUP-EXHAUSTED TO TRUE
+           MOVE SPACES TO LS-NEXT-SSID
+           SET WS-ROUTE-IDX TO 1
+           SEARCH WS-ROUTE-ENTRY
+               AT END CONTINUE
+               WHEN WS-ROUTE-PRIMARY-SSID(WS-ROUTE-IDX)
+                       = LS-PRIMARY-SSID
+                   IF LS-ATTEMPT-NUMBER > 0 AND
+                      LS-ATTEMPT-NUMBER <=
+                          WS-ROUTE-BACKUP-COUNT(WS-ROUTE-IDX)
+                       MOVE WS-ROUTE-BACKUP-SSID(WS-ROUTE-IDX,
+                               LS-ATTEMPT-NUMBER) TO LS-NEXT-SSID
+                       SET LS-BACKUP-FOUND TO TRUE
+                   END-IF
+           END-SEARCH.
