@@ -0,0 +1,149 @@
+      ******************************************************************
+      *    HBRDRV - COMMON DRIVER FOR HBRA-CONN-AREA RULE ENGINE CALLS *
+      *    ALL MK_SUBSYSTEM PROGRAMS THAT NEED TO DRIVE A RULE ENGINE  *
+      *    CALL SHOULD BUILD HBRA-CONN-AREA AND CALL 'HBRDRV' RATHER   *
+      *    THAN LINKING TO THE RULE ENGINE DIRECTLY. THIS KEEPS        *
+      *    AUDIT LOGGING, SSID ROUTING, AND VALIDATION IN ONE PLACE.   *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. HBRDRV.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-TARGET-SSID PIC X(4).
+       01  WS-SEND-STATUS PIC X.
+           88 WS-SEND-OK VALUE '0'.
+           88 WS-SEND-FAILED VALUE '1'.
+       01  WS-AUDIT-FUNCTION PIC X VALUE 'W'.
+       01  WS-FAILOVER-ATTEMPT PIC 9(2) VALUE 0.
+       01  WS-FAILOVER-STATUS PIC X.
+           88 WS-FAILOVER-FOUND VALUE '0'.
+           88 WS-FAILOVER-EXHAUSTED VALUE '1'.
+       01  WS-KEEP-TRYING-SW PIC X VALUE 'Y'.
+           88 WS-KEEP-TRYING VALUE 'Y'.
+       01  WS-FLAG-FUNCTION PIC X(4).
+       01  WS-VALIDATE-ONLY-STATUS PIC X.
+           88 WS-VALIDATE-ONLY-MODE VALUE '1'.
+       01  WS-CHAIN-IDX PIC 9(4) VALUE 0.
+       01  WS-CHAIN-CONTINUE-SW PIC X VALUE 'Y'.
+           88 WS-CHAIN-CONTINUE VALUE 'Y'.
+       01  WS-AUDIT-KEY.
+           05 WS-AUDIT-DATE PIC 9(8).
+           05 WS-AUDIT-TIME PIC 9(8).
+           05 WS-AUDIT-SEQNO PIC 9(8).
+       01  WS-CCSID-CHECK PIC S9(8) COMP.
+       01  WS-CCSID-STATUS PIC X.
+           88 WS-CCSID-VALID VALUE '0'.
+           88 WS-CCSID-INVALID VALUE '1'.
+       01  WS-AUDIT-WRITE-STATUS PIC X.
+           88 WS-AUDIT-WRITE-FAILED VALUE '1'.
+       01  WS-PDM-WRITE-STATUS PIC X.
+           88 WS-PDM-WRITE-FAILED VALUE '1'.
+       01  WS-LOCAL-REJECT-SW PIC X VALUE 'N'.
+           88 WS-LOCALLY-REJECTED VALUE 'Y'.
+       LINKAGE SECTION.
+       COPY hbrws.
+       PROCEDURE DIVISION USING HBRA-CONN-AREA.
+       0000-MAIN.
+           MOVE 'N' TO WS-LOCAL-REJECT-SW
+           PERFORM 0100-VALIDATE-CCSID
+           IF NOT WS-LOCALLY-REJECTED
+               PERFORM 0150-VALIDATE-CHAIN-COUNT
+           END-IF
+           IF WS-LOCALLY-REJECTED
+               MOVE HBRA-CONN-SSID TO WS-TARGET-SSID
+               PERFORM 8000-WRITE-AUDIT
+           ELSE
+               IF HBRA-CHAIN-COUNT > 0
+                   PERFORM 2000-DRIVE-CHAIN
+               ELSE
+                   PERFORM 1000-DRIVE-CALL
+                   PERFORM 1900-CHECK-RESPONSE-TRUNCATION
+                   PERFORM 8000-WRITE-AUDIT
+               END-IF
+           END-IF
+           GOBACK.
+
+       0100-VALIDATE-CCSID.
+           MOVE HBRA-CONN-RULE-CCSID TO WS-CCSID-CHECK
+           CALL 'HBRCCSV' USING WS-CCSID-CHECK, WS-CCSID-STATUS
+           END-CALL
+           IF WS-CCSID-INVALID
+               MOVE HBRA-COMPLETION-LOCAL-REJECT
+                   TO HBRA-CONN-COMPLETION-CODE
+               MOVE HBRA-REASON-CCSID-INVALID
+                   TO HBRA-CONN-REASON-CODE
+               SET WS-LOCALLY-REJECTED TO TRUE
+           END-IF.
+
+       0150-VALIDATE-CHAIN-COUNT.
+           IF HBRA-CHAIN-COUNT > HBRA-CHAIN-MAX-ENTRIES
+               MOVE HBRA-COMPLETION-LOCAL-REJECT
+                   TO HBRA-CONN-COMPLETION-CODE
+               MOVE HBRA-REASON-CHAIN-TOO-LONG
+                   TO HBRA-CONN-REASON-CODE
+               SET WS-LOCALLY-REJECTED TO TRUE
+           END-IF.
+
+       2000-DRIVE-CHAIN.
+           MOVE 1 TO WS-CHAIN-IDX
+           MOVE 'Y' TO WS-CHAIN-CONTINUE-SW
+           PERFORM UNTIL WS-CHAIN-IDX > HBRA-CHAIN-COUNT
+                   OR NOT WS-CHAIN-CONTINUE
+               MOVE HBRA-CHAIN-RULEAPP-PATH(WS-CHAIN-IDX)
+                   TO HBRA-CONN-RULEAPP-PATH
+               PERFORM 1000-DRIVE-CALL
+               PERFORM 1900-CHECK-RESPONSE-TRUNCATION
+               PERFORM 8000-WRITE-AUDIT
+               IF HBRA-CONN-COMPLETION-CODE NOT = 0
+                   MOVE 'N' TO WS-CHAIN-CONTINUE-SW
+               END-IF
+               ADD 1 TO WS-CHAIN-IDX
+           END-PERFORM.
+
+       1000-DRIVE-CALL.
+           MOVE HBRA-CONN-SSID TO WS-TARGET-SSID
+           MOVE 0 TO WS-FAILOVER-ATTEMPT
+           MOVE 'Y' TO WS-KEEP-TRYING-SW
+           COMPUTE HBRA-CONN-LENTH = FUNCTION LENGTH(HBRA-CONN-AREA)
+           PERFORM 1050-CHECK-VALIDATE-ONLY
+           PERFORM UNTIL NOT WS-KEEP-TRYING
+               CALL 'HBRSEND' USING HBRA-CONN-AREA, WS-TARGET-SSID,
+                   WS-SEND-STATUS
+               END-CALL
+               IF WS-SEND-OK OR WS-VALIDATE-ONLY-MODE
+                   MOVE 'N' TO WS-KEEP-TRYING-SW
+               ELSE
+                   PERFORM 1100-TRY-NEXT-BACKUP-SSID
+               END-IF
+           END-PERFORM.
+
+       1050-CHECK-VALIDATE-ONLY.
+           MOVE 'TEST' TO WS-FLAG-FUNCTION
+           CALL 'HBRFLAG' USING HBRA-CONN-AREA, WS-FLAG-FUNCTION,
+               HBRA-FLAG-VALIDATE-ONLY, WS-VALIDATE-ONLY-STATUS
+           END-CALL.
+
+       1100-TRY-NEXT-BACKUP-SSID.
+           ADD 1 TO WS-FAILOVER-ATTEMPT
+           CALL 'HBRFAIL' USING HBRA-CONN-SSID, WS-FAILOVER-ATTEMPT,
+               WS-TARGET-SSID, WS-FAILOVER-STATUS
+           END-CALL
+           IF WS-FAILOVER-EXHAUSTED
+               MOVE 'N' TO WS-KEEP-TRYING-SW
+           END-IF.
+
+       1900-CHECK-RESPONSE-TRUNCATION.
+           IF HBRA-RESPONSE-TRUE-LENGTH >
+                   LENGTH OF HBRA-RESPONSE-MESSAGE
+               SET HBRA-RESPONSE-WAS-TRUNCATED TO TRUE
+           ELSE
+               MOVE 'N' TO HBRA-RESPONSE-TRUNCATED
+           END-IF.
+
+       8000-WRITE-AUDIT.
+           CALL 'HBRAUDW' USING WS-AUDIT-FUNCTION, HBRA-CONN-AREA,
+               WS-TARGET-SSID, WS-AUDIT-KEY, WS-AUDIT-WRITE-STATUS
+           END-CALL
+           CALL 'HBRPDMW' USING WS-AUDIT-KEY, HBRA-CONN-AREA,
+               WS-PDM-WRITE-STATUS
+           END-CALL.
