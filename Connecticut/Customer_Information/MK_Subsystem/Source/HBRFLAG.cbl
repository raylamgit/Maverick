@@ -0,0 +1,42 @@
+      ******************************************************************
+      *    HBRFLAG - TEST OR SET A BIT IN HBRA-CONN-FLAGS.             *
+      *    HBRA-CONN-FLAGS IS A PACKED BIT-MASK WORD; CALLERS SHOULD   *
+      *    NOT COMPARE OR MOVE INTO IT DIRECTLY. PASS ONE OF THE       *
+      *    HBRA-FLAG-xxx CONSTANTS FROM HBRWS AS LS-BIT-MASK.          *
+      *       LS-FUNCTION = 'TEST' - LS-BIT-RESULT '1' = ON, '0' = OFF *
+      *       LS-FUNCTION = 'SET '   - TURNS THE BIT ON                *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. HBRFLAG.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-BIT-QUOTIENT PIC S9(8) COMP.
+       01  WS-BIT-VALUE PIC S9(8) COMP.
+       LINKAGE SECTION.
+       COPY hbrws.
+       01  LS-FUNCTION PIC X(4).
+       01  LS-BIT-MASK PIC S9(8) COMP.
+       01  LS-BIT-RESULT PIC X.
+           88 LS-BIT-IS-ON VALUE '1'.
+           88 LS-BIT-IS-OFF VALUE '0'.
+       PROCEDURE DIVISION USING HBRA-CONN-AREA, LS-FUNCTION,
+               LS-BIT-MASK, LS-BIT-RESULT.
+       0000-MAIN.
+           PERFORM 1000-TEST-BIT
+           IF LS-FUNCTION = 'SET '
+               IF LS-BIT-IS-OFF
+                   ADD LS-BIT-MASK TO HBRA-CONN-FLAGS
+                   SET LS-BIT-IS-ON TO TRUE
+               END-IF
+           END-IF
+           GOBACK.
+
+       1000-TEST-BIT.
+           COMPUTE WS-BIT-QUOTIENT =
+               FUNCTION INTEGER(HBRA-CONN-FLAGS / LS-BIT-MASK)
+           COMPUTE WS-BIT-VALUE = FUNCTION MOD(WS-BIT-QUOTIENT, 2)
+           IF WS-BIT-VALUE = 1
+               SET LS-BIT-IS-ON TO TRUE
+           ELSE
+               SET LS-BIT-IS-OFF TO TRUE
+           END-IF.
