@@ -0,0 +1,49 @@
+      ******************************************************************
+      *    HBRBEXCI - BATCH-TO-CICS BRIDGE FOR HBRA-CONN-AREA CALLS    *
+      *    HBRBATC (PLAIN SEQUENTIAL BATCH, NO EIB) CANNOT CALL HBRDRV *
+      *    DIRECTLY - HBRDRV'S OWN CALL CHAIN (HBRAUDW/HBRPDMW/        *
+      *    HBRFAIL/HBRCCSV/HBRSEND) IS ALL EXEC CICS AND REQUIRES A    *
+      *    CICS TASK TO RUN UNDER. HBRBEXCI LINKS TO HBRDRV IN THE     *
+      *    TARGET CICS REGION VIA EXCI (EXTERNAL CICS INTERFACE) DPL   *
+      *    SO THE SAME VALIDATION/AUDIT/ROUTING LOGIC RUNS UNCHANGED - *
+      *    FROM CICS'S SIDE A DPL REQUEST IS INDISTINGUISHABLE FROM AN *
+      *    ONLINE TRANSACTION LINKING TO HBRDRV WITH A COMMAREA.       *
+      *                                                                *
+      *    NOTE: THIS PROGRAM CALLS THE EXCI STUB 'DFHXCLNK' RATHER    *
+      *    THAN USING EXEC CICS, SO IT COMPILES WITH A PLAIN, NON-     *
+      *    CICS COBOL COMPILER LIKE ANY OTHER BATCH PROGRAM - DFHXCLNK *
+      *    ITSELF IS RESOLVED AGAINST THE REGION'S EXCI RUNTIME AT     *
+      *    LINK-EDIT TIME, NOT BY THE CICS COMMAND TRANSLATOR.         *
+      *                                                                *
+      *    IF THE EXCI LINK ITSELF FAILS (REGION DOWN, CONNECTION      *
+      *    REFUSED), HBRDRV NEVER RUNS SO NO HBRAUDT/HBRPDMF RECORD    *
+      *    IS WRITTEN FOR THAT CUSTOMER - THOSE FILES ARE CICS-OWNED   *
+      *    AND UNREACHABLE FROM THIS NON-CICS ADDRESS SPACE. THE       *
+      *    FAILURE IS STILL VISIBLE TO HBRBATC THROUGH HBRA-CONN-      *
+      *    COMPLETION-CODE/REASON-CODE (AND FROM THERE INTO HBRCHKPT), *
+      *    THE SAME AS ANY OTHER LOCALLY-REJECTED CALL.                *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. HBRBEXCI.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-COMMAREA-LENGTH PIC S9(8) COMP.
+       COPY hbrexci.
+       LINKAGE SECTION.
+       COPY hbrws.
+       PROCEDURE DIVISION USING HBRA-CONN-AREA.
+       0000-MAIN.
+           COMPUTE HBRA-CONN-LENTH = FUNCTION LENGTH(HBRA-CONN-AREA)
+           MOVE HBRA-CONN-LENTH TO WS-COMMAREA-LENGTH
+           MOVE 'HBRDRV' TO HBREXCI-PROGRAM-NAME
+           CALL 'DFHXCLNK' USING HBREXCI-CONNECTION-ID,
+               HBREXCI-PROGRAM-NAME, HBRA-CONN-AREA, WS-COMMAREA-LENGTH,
+               HBREXCI-RESPONSE, HBREXCI-ABEND-CODE
+           END-CALL
+           IF NOT HBREXCI-RESPONSE-OK
+               MOVE HBRA-COMPLETION-LOCAL-REJECT
+                   TO HBRA-CONN-COMPLETION-CODE
+               MOVE HBRA-REASON-EXCI-LINK-FAILED
+                   TO HBRA-CONN-REASON-CODE
+           END-IF
+           GOBACK.
