@@ -0,0 +1,44 @@
+         PRINT NOGEN
+         DFHMSD TYPE=&SYSPARM,                                       X
+               MODE=INOUT,                                           X
+               LANG=COBOL,                                           X
+               STORAGE=AUTO,                                         X
+               CTRL=(FREEKB,ALARM),                                  X
+               TIOAPFX=YES
+HBRINQM  DFHMDI SIZE=(24,80),                                        X
+               LINE=1,                                               X
+               COLUMN=1
+         DFHMDF POS=(1,1),LENGTH=40,ATTRB=(ASKIP,BRT),               X
+               INITIAL='HBRINQ - RULE ENGINE CALL PARAMETER INQUIRY'
+         DFHMDF POS=(3,1),LENGTH=32,ATTRB=ASKIP,                     X
+               INITIAL='ENTER AUDIT KEY (DATE/TIME/SEQ):'
+         DFHMDF POS=(3,34),LENGTH=1,ATTRB=ASKIP
+KEYDAT   DFHMDF POS=(3,36),LENGTH=8,ATTRB=(UNPROT,NUM,IC)
+         DFHMDF POS=(3,45),LENGTH=1,ATTRB=ASKIP
+KEYTIM   DFHMDF POS=(3,47),LENGTH=8,ATTRB=(UNPROT,NUM)
+         DFHMDF POS=(3,56),LENGTH=1,ATTRB=ASKIP
+KEYSEQ   DFHMDF POS=(3,58),LENGTH=8,ATTRB=(UNPROT,NUM)
+         DFHMDF POS=(5,1),LENGTH=48,ATTRB=ASKIP,                     X
+               INITIAL='PARAMETER NAME'
+         DFHMDF POS=(5,60),LENGTH=6,ATTRB=ASKIP,                     X
+               INITIAL='LENGTH'
+PNAM01   DFHMDF POS=(6,1),LENGTH=48,ATTRB=ASKIP
+PLEN01   DFHMDF POS=(6,60),LENGTH=8,ATTRB=ASKIP
+PNAM02   DFHMDF POS=(7,1),LENGTH=48,ATTRB=ASKIP
+PLEN02   DFHMDF POS=(7,60),LENGTH=8,ATTRB=ASKIP
+PNAM03   DFHMDF POS=(8,1),LENGTH=48,ATTRB=ASKIP
+PLEN03   DFHMDF POS=(8,60),LENGTH=8,ATTRB=ASKIP
+PNAM04   DFHMDF POS=(9,1),LENGTH=48,ATTRB=ASKIP
+PLEN04   DFHMDF POS=(9,60),LENGTH=8,ATTRB=ASKIP
+PNAM05   DFHMDF POS=(10,1),LENGTH=48,ATTRB=ASKIP
+PLEN05   DFHMDF POS=(10,60),LENGTH=8,ATTRB=ASKIP
+PNAM06   DFHMDF POS=(11,1),LENGTH=48,ATTRB=ASKIP
+PLEN06   DFHMDF POS=(11,60),LENGTH=8,ATTRB=ASKIP
+PNAM07   DFHMDF POS=(12,1),LENGTH=48,ATTRB=ASKIP
+PLEN07   DFHMDF POS=(12,60),LENGTH=8,ATTRB=ASKIP
+PNAM08   DFHMDF POS=(13,1),LENGTH=48,ATTRB=ASKIP
+PLEN08   DFHMDF POS=(13,60),LENGTH=8,ATTRB=ASKIP
+CNT      DFHMDF POS=(15,1),LENGTH=60,ATTRB=ASKIP
+MSG      DFHMDF POS=(23,1),LENGTH=79,ATTRB=(ASKIP,BRT)
+         DFHMSD TYPE=FINAL
+         END
