@@ -0,0 +1,58 @@
+      ******************************************************************
+      *    HBRPDMW - WRITE ONE HBRPDM PARAMETER-TABLE SNAPSHOT RECORD  *
+      *    CALLED BY HBRDRV RIGHT AFTER HBRAUDW SO THE SNAPSHOT IS     *
+      *    KEYED IDENTICALLY TO THE AUDIT TRAIL RECORD FOR THE SAME    *
+      *    CALL. HBRPDMF IS A CICS-OWNED VSAM KSDS KEYED ON HBRPDM-KEY *
+      *    SO HBRINQ CAN READ ONE RECORD DIRECTLY BY THE AUDIT KEY;    *
+      *    IT IS WRITTEN HERE VIA EXEC CICS WRITE SINCE HBRDRV RUNS    *
+      *    UNDER THE SAME CICS TASK AS HBRSEND.                        *
+      *                                                                *
+      *    NOTE: THIS PROGRAM USES EXEC CICS AND MUST BE TRANSLATED   *
+      *    WITH THE CICS COMMAND TRANSLATOR BEFORE COMPILING ON A     *
+      *    CICS-CAPABLE COBOL COMPILER. IT CANNOT BE SYNTAX CHECKED   *
+      *    WITH A PLAIN, NON-CICS COBOL COMPILER.                     *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. HBRPDMW.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-CICS-RESP PIC S9(8) COMP.
+       01  WS-PARM-IDX PIC S9(8) COMP.
+       COPY hbrpdm.
+       LINKAGE SECTION.
+       01  LS-AUDIT-KEY.
+           05 LS-AUDIT-DATE PIC 9(8).
+           05 LS-AUDIT-TIME PIC 9(8).
+           05 LS-AUDIT-SEQNO PIC 9(8).
+       COPY hbrws.
+       01  LS-WRITE-STATUS PIC X.
+           88 LS-WRITE-OK VALUE '0'.
+           88 LS-WRITE-FAILED VALUE '1'.
+       PROCEDURE DIVISION USING LS-AUDIT-KEY, HBRA-CONN-AREA,
+               LS-WRITE-STATUS.
+       0000-MAIN.
+           SET LS-WRITE-OK TO TRUE
+           PERFORM 1000-WRITE-PARM-SNAPSHOT
+           GOBACK.
+
+       1000-WRITE-PARM-SNAPSHOT.
+           INITIALIZE HBRPDM-RECORD
+           MOVE LS-AUDIT-DATE  TO HBRPDM-DATE
+           MOVE LS-AUDIT-TIME  TO HBRPDM-TIME
+           MOVE LS-AUDIT-SEQNO TO HBRPDM-SEQNO
+           MOVE HBRA-RA-PARM-COUNT TO HBRPDM-PARM-COUNT
+           PERFORM VARYING WS-PARM-IDX FROM 1 BY 1
+                   UNTIL WS-PARM-IDX > HBRA-RA-PARM-COUNT
+               MOVE HBRA-RA-PARAMETER-NAME(WS-PARM-IDX)
+                   TO HBRPDM-PARAMETER-NAME(WS-PARM-IDX)
+               MOVE HBRA-RA-DATA-LENGTH(WS-PARM-IDX)
+                   TO HBRPDM-DATA-LENGTH(WS-PARM-IDX)
+           END-PERFORM
+           EXEC CICS WRITE FILE('HBRPDMF')
+               FROM(HBRPDM-RECORD)
+               RIDFLD(HBRPDM-KEY)
+               RESP(WS-CICS-RESP)
+           END-EXEC
+           IF WS-CICS-RESP NOT = DFHRESP(NORMAL)
+               SET LS-WRITE-FAILED TO TRUE
+           END-IF.
