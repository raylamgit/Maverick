@@ -0,0 +1,137 @@
+      ******************************************************************
+      *    HBRRPT2 - HBRA-CONN-AREA EXCEPTION REPORT                   *
+      *    READS THE HBRAUDT AUDIT TRAIL AND PRINTS EVERY FAILING      *
+      *    CALL (NON-ZERO COMPLETION OR REASON CODE) ALONGSIDE ITS     *
+      *    PLAIN-ENGLISH EXPLANATION FROM THE HBRRSNF REFERENCE FILE.  *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. HBRRPT2.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT HBRAUDT-FILE ASSIGN TO "HBRAUDT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+           SELECT HBRRSNF-FILE ASSIGN TO "HBRRSNF"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-RSNF-STATUS.
+           SELECT HBRRPT2-FILE ASSIGN TO "HBRRPT2O"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  HBRAUDT-FILE
+           RECORDING MODE IS F.
+           COPY hbraud.
+       FD  HBRRSNF-FILE
+           RECORDING MODE IS F.
+           COPY hbrrsn.
+       FD  HBRRPT2-FILE
+           RECORDING MODE IS F.
+       01  HBRRPT2-LINE PIC X(132).
+       WORKING-STORAGE SECTION.
+       01  WS-AUDIT-STATUS PIC XX VALUE SPACES.
+       01  WS-RSNF-STATUS PIC XX VALUE SPACES.
+       01  WS-REPORT-STATUS PIC XX VALUE SPACES.
+       01  WS-AUDIT-EOF-SW PIC X VALUE 'N'.
+           88 WS-AUDIT-EOF VALUE 'Y'.
+       01  WS-RSNF-EOF-SW PIC X VALUE 'N'.
+           88 WS-RSNF-EOF VALUE 'Y'.
+       01  WS-MAX-REASONS PIC 9(5) VALUE 5000.
+       01  WS-REASON-COUNT PIC 9(5) VALUE 0.
+       01  WS-REASON-TABLE.
+           05 WS-REASON-ENTRY OCCURS 5000 INDEXED BY WS-REASON-IDX.
+              10 WS-REASON-PATH PIC X(256).
+              10 WS-REASON-CODE PIC S9(8) COMP.
+              10 WS-REASON-TEXT PIC X(60).
+       01  WS-EXPLANATION PIC X(60).
+       01  WS-DEFAULT-EXPLANATION PIC X(60) VALUE
+           "REASON CODE NOT CATALOGUED - CONTACT RULE APP OWNER".
+       01  WS-HDR-LINE.
+           05 FILLER PIC X(80) VALUE
+              "HBRA-CONN-AREA EXCEPTION REPORT - FAILED CALLS".
+       01  WS-DETAIL-LINE-1.
+           05 FILLER PIC X(6) VALUE "PROD: ".
+           05 WS-DET-PRODCODE PIC X(4).
+           05 FILLER PIC X(6) VALUE " INST:".
+           05 WS-DET-INSTCODE PIC X(12).
+           05 FILLER PIC X(6) VALUE " SSID:".
+           05 WS-DET-SSID PIC X(4).
+           05 FILLER PIC X(8) VALUE " REASON:".
+           05 WS-DET-REASON PIC -(9).
+       01  WS-DETAIL-LINE-2.
+           05 FILLER PIC X(9) VALUE "  PATH: ".
+           05 WS-DET-PATH PIC X(60).
+       01  WS-DETAIL-LINE-3.
+           05 FILLER PIC X(9) VALUE "  WHY:  ".
+           05 WS-DET-EXPLAIN PIC X(60).
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-LOAD-REASON-TABLE UNTIL WS-RSNF-EOF
+           PERFORM 3000-PROCESS-AUDIT-FILE UNTIL WS-AUDIT-EOF
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT HBRAUDT-FILE
+           OPEN INPUT HBRRSNF-FILE
+           OPEN OUTPUT HBRRPT2-FILE
+           WRITE HBRRPT2-LINE FROM WS-HDR-LINE
+           READ HBRRSNF-FILE
+               AT END SET WS-RSNF-EOF TO TRUE
+           END-READ
+           READ HBRAUDT-FILE
+               AT END SET WS-AUDIT-EOF TO TRUE
+           END-READ.
+
+       2000-LOAD-REASON-TABLE.
+           IF WS-REASON-COUNT < WS-MAX-REASONS
+               ADD 1 TO WS-REASON-COUNT
+               SET WS-REASON-IDX TO WS-REASON-COUNT
+               MOVE HBRRSN-RULEAPP-PATH TO WS-REASON-PATH(WS-REASON-IDX)
+               MOVE HBRRSN-REASON-CODE TO WS-REASON-CODE(WS-REASON-IDX)
+               MOVE HBRRSN-EXPLANATION TO WS-REASON-TEXT(WS-REASON-IDX)
+           END-IF
+           READ HBRRSNF-FILE
+               AT END SET WS-RSNF-EOF TO TRUE
+           END-READ.
+
+       3000-PROCESS-AUDIT-FILE.
+           IF HBRAUD-COMPLETION-CODE NOT = 0 OR
+              HBRAUD-REASON-CODE NOT = 0
+               PERFORM 3100-PRINT-EXCEPTION
+           END-IF
+           READ HBRAUDT-FILE
+               AT END SET WS-AUDIT-EOF TO TRUE
+           END-READ.
+
+       3100-PRINT-EXCEPTION.
+           PERFORM 3200-LOOKUP-EXPLANATION
+           MOVE HBRAUD-PRODCODE TO WS-DET-PRODCODE
+           MOVE HBRAUD-INSTCODE TO WS-DET-INSTCODE
+           MOVE HBRAUD-SSID TO WS-DET-SSID
+           MOVE HBRAUD-REASON-CODE TO WS-DET-REASON
+           WRITE HBRRPT2-LINE FROM WS-DETAIL-LINE-1
+           MOVE HBRAUD-RULEAPP-PATH(1:60) TO WS-DET-PATH
+           WRITE HBRRPT2-LINE FROM WS-DETAIL-LINE-2
+           MOVE WS-EXPLANATION TO WS-DET-EXPLAIN
+           WRITE HBRRPT2-LINE FROM WS-DETAIL-LINE-3.
+
+       3200-LOOKUP-EXPLANATION.
+           MOVE WS-DEFAULT-EXPLANATION TO WS-EXPLANATION
+           SET WS-REASON-IDX TO 1
+           SEARCH WS-REASON-ENTRY
+               AT END CONTINUE
+               WHEN WS-REASON-PATH(WS-REASON-IDX) =
+                       HBRAUD-RULEAPP-PATH
+                   AND WS-REASON-CODE(WS-REASON-IDX) =
+                       HBRAUD-REASON-CODE
+                   MOVE WS-REASON-TEXT(WS-REASON-IDX)
+                       TO WS-EXPLANATION
+           END-SEARCH.
+
+       9000-TERMINATE.
+           CLOSE HBRAUDT-FILE
+           CLOSE HBRRSNF-FILE
+           CLOSE HBRRPT2-FILE.
