@@ -0,0 +1,36 @@
+      ******************************************************************
+      *    HBRPARM - ADD ONE NAMED PARAMETER TO HBRA-RA-PARMS.         *
+      *    THIS IS THE ONLY SUPPORTED WAY TO BUILD THE PARAMETER TABLE *
+      *    OF AN HBRA-CONN-AREA. IT ENFORCES THE 128-ENTRY MAXIMUM AND *
+      *    REJECTS THE ADD (RATHER THAN OVERLAYING OR TRUNCATING) WHEN *
+      *    THE TABLE IS ALREADY FULL.                                  *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. HBRPARM.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-MAX-PARMS PIC S9(8) COMP VALUE +128.
+       LINKAGE SECTION.
+       COPY hbrws.
+       01  LS-PARAMETER-NAME PIC X(48).
+       01  LS-DATA-ADDRESS USAGE POINTER.
+       01  LS-DATA-LENGTH PIC 9(8) BINARY.
+       01  LS-ADD-STATUS PIC X.
+           88 LS-ADD-OK VALUE '0'.
+           88 LS-ADD-REJECTED VALUE '1'.
+       PROCEDURE DIVISION USING HBRA-CONN-AREA, LS-PARAMETER-NAME,
+               LS-DATA-ADDRESS, LS-DATA-LENGTH, LS-ADD-STATUS.
+       0000-MAIN.
+           IF HBRA-RA-PARM-COUNT >= WS-MAX-PARMS
+               SET LS-ADD-REJECTED TO TRUE
+           ELSE
+               ADD 1 TO HBRA-RA-PARM-COUNT
+               MOVE LS-PARAMETER-NAME
+                   TO HBRA-RA-PARAMETER-NAME(HBRA-RA-PARM-COUNT)
+               SET HBRA-RA-DATA-ADDRESS(HBRA-RA-PARM-COUNT)
+                   TO LS-DATA-ADDRESS
+               MOVE LS-DATA-LENGTH
+                   TO HBRA-RA-DATA-LENGTH(HBRA-RA-PARM-COUNT)
+               SET LS-ADD-OK TO TRUE
+           END-IF
+           GOBACK.
