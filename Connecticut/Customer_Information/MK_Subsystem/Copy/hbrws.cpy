@@ -1,35 +1,80 @@
-      ******************************************************************        
-       01 HBRA-CONN-AREA.                                                       
-         10 HBRA-CONN-EYE PIC X(4) VALUE 'HBRC'.                                
-         10 HBRA-CONN-LENTH PIC S9(8) COMP VALUE +3536.                         
-         10 HBRA-CONN-VERSION PIC S9(8) COMP VALUE +2.                          
-         10 HBRA-CONN-RETURN-CODES.                                             
-            15 HBRA-CONN-COMPLETION-CODE PIC S9(8) COMP VALUE -1.               
-            15 HBRA-CONN-REASON-CODE PIC S9(8) COMP VALUE -1.                   
-         10 HBRA-CONN-FLAGS PIC S9(8) COMP VALUE +1.                            
-         10 HBRA-CONN-INSTANCE.                                                 
-            15 HBRA-CONN-PRODCODE PIC X(4) VALUE SPACES.                        
-            15 HBRA-CONN-INSTCODE PIC X(12) VALUE SPACES.                       
-            15 HBRA-CONN-SSID PIC X(4) VALUE SPACES.                            
-            15 HBRA-CONN-RESERVED PIC X(4) VALUE SPACES.                        
-         10 HBRA-RESERVED01 PIC S9(8) COMP VALUE 0.                             
-         10 HBRA-RESERVED02 PIC S9(8) COMP VALUE 0.                             
-         10 HBRA-RESERVED03 PIC S9(8) COMP VALUE 0.                             
-         10 HBRA-CONN-RULE-CCSID PIC S9(8) COMP VALUE 0.                        
-         10 HBRA-CONN-RULEAPP-PATH PIC X(256) VALUE SPACES.                     
-         10 HBRA-RESPONSE-AREA VALUE SPACES.                                    
-            15 HBRA-RESPONSE-MESSAGE PIC X(1024).                               
-         10 HBRA-RA-INIT VALUE LOW-VALUES.                                      
-            15 HBRA-RESERVED04 PIC X(1792).                                     
-         10 HBRA-RA-PARMETERS                                                   
-            REDEFINES HBRA-RA-INIT.                                             
-            15 HBRA-RA-PARMS OCCURS 32.                                         
-               20 HBRA-RA-PARAMETER-NAME PIC X(48).                             
-               20 HBRA-RA-DATA-ADDRESS USAGE POINTER.                           
-               20 HBRA-RA-DATA-LENGTH PIC 9(8) BINARY.                          
-         10 HBRA-RESERVED.                                                      
-            15 HBRA-RESERVED05 PIC X(12).                                       
-            15 HBRA-RESERVED06 PIC X(64).                                       
-            15 HBRA-RESERVED07 PIC X(64).                                       
-            15 HBRA-RESERVED08 PIC X(128).                                      
-            15 HBRA-RESERVED09 PIC X(132).                                      
+      ******************************************************************
+       01 HBRA-CONN-AREA.
+         10 HBRA-CONN-EYE PIC X(4) VALUE 'HBRC'.
+      *    DEFAULT/MAX VALUE ONLY. HBRDRV RECOMPUTES THIS TO THE       *
+      *    RECORD'S ACTUAL CURRENT EXTENT (FUNCTION LENGTH) BEFORE     *
+      *    EVERY DISPATCH SINCE HBRA-RA-PARMS IS VARIABLE-LENGTH.      *
+         10 HBRA-CONN-LENTH PIC S9(8) COMP VALUE +11481.
+         10 HBRA-CONN-VERSION PIC S9(8) COMP VALUE +5.
+         10 HBRA-CONN-RETURN-CODES.
+            15 HBRA-CONN-COMPLETION-CODE PIC S9(8) COMP VALUE -1.
+            15 HBRA-CONN-REASON-CODE PIC S9(8) COMP VALUE -1.
+      *    HBRA-CONN-FLAGS IS A BIT-MASK WORD, TESTED/SET THROUGH      *
+      *    HBRFLAG RATHER THAN BY COMPARING HBRA-CONN-FLAGS DIRECTLY.  *
+      *       BIT VALUE 1 - RESERVED (ALWAYS ON, ORIGINAL DEFAULT)     *
+      *       BIT VALUE 2 - VALIDATE-ONLY / DRY-RUN (SEE HBRFLAG)      *
+         10 HBRA-CONN-FLAGS PIC S9(8) COMP VALUE +1.
+         10 HBRA-CONN-INSTANCE.
+            15 HBRA-CONN-PRODCODE PIC X(4) VALUE SPACES.
+            15 HBRA-CONN-INSTCODE PIC X(12) VALUE SPACES.
+            15 HBRA-CONN-SSID PIC X(4) VALUE SPACES.
+            15 HBRA-CONN-RESERVED PIC X(4) VALUE SPACES.
+         10 HBRA-RESERVED02 PIC S9(8) COMP VALUE 0.
+         10 HBRA-RESERVED03 PIC S9(8) COMP VALUE 0.
+         10 HBRA-CONN-RULE-CCSID PIC S9(8) COMP VALUE 0.
+         10 HBRA-CONN-RULEAPP-PATH PIC X(256) VALUE SPACES.
+         10 HBRA-RESPONSE-AREA.
+            15 HBRA-RESPONSE-MESSAGE PIC X(1024) VALUE SPACES.
+      *        TRUE LENGTH THE RULE ENGINE TRIED TO RETURN. WHEN THIS
+      *        IS GREATER THAN 1024 THE MESSAGE WAS TRUNCATED - THE
+      *        FIRST 1024 BYTES ARE STILL VALID, THE REST WAS LOST.
+            15 HBRA-RESPONSE-TRUE-LENGTH PIC S9(8) COMP VALUE 0.
+            15 HBRA-RESPONSE-TRUNCATED PIC X VALUE 'N'.
+               88 HBRA-RESPONSE-WAS-TRUNCATED VALUE 'Y'.
+         10 HBRA-RESERVED.
+            15 HBRA-RESERVED05 PIC X(12).
+            15 HBRA-RESERVED06 PIC X(64).
+            15 HBRA-RESERVED07 PIC X(64).
+            15 HBRA-RESERVED08 PIC X(128).
+            15 HBRA-RESERVED09 PIC X(132).
+      ******************************************************************
+      *    HBRA-CHAIN-COUNT / HBRA-CHAIN-PATHS - OPTIONAL SEQUENCE OF  *
+      *    RULEAPP-PATH VALUES TO RUN, IN ORDER, AGAINST THE SAME      *
+      *    CONNECTION AREA WITHOUT REBUILDING IT PER STEP. HBRDRV      *
+      *    SHORT-CIRCUITS THE CHAIN ON THE FIRST NON-ZERO COMPLETION   *
+      *    CODE. WHEN HBRA-CHAIN-COUNT IS ZERO, HBRA-CONN-RULEAPP-PATH *
+      *    IS USED AS A SINGLE CALL, UNCHANGED FROM BEFORE.            *
+      ******************************************************************
+         10 HBRA-CHAIN-COUNT PIC S9(8) COMP VALUE 0.
+         10 HBRA-CHAIN-PATHS OCCURS 8 TIMES.
+            15 HBRA-CHAIN-RULEAPP-PATH PIC X(256).
+      ******************************************************************
+      *    HBRA-RA-PARM-COUNT / HBRA-RA-PARMS - CALLER-BUILT NAMED     *
+      *    PARAMETER TABLE. RAISED FROM A FIXED OCCURS 32 TO AN        *
+      *    OCCURS DEPENDING ON HBRA-RA-PARM-COUNT (MAX 128) SO RULE    *
+      *    APPS THAT NEED MORE THAN 32 PARAMETERS CAN BE SUPPORTED.    *
+      *    CALLERS MUST ADD PARAMETERS THROUGH HBRPARM, WHICH REJECTS  *
+      *    THE BUILD RATHER THAN SILENTLY TRUNCATING WHEN HBRA-RA-     *
+      *    PARM-COUNT WOULD EXCEED 128.                                *
+      ******************************************************************
+         10 HBRA-RA-PARM-COUNT PIC S9(8) COMP VALUE 0.
+         10 HBRA-RA-PARMS OCCURS 0 TO 128 TIMES
+            DEPENDING ON HBRA-RA-PARM-COUNT.
+            15 HBRA-RA-PARAMETER-NAME PIC X(48).
+            15 HBRA-RA-DATA-ADDRESS USAGE POINTER.
+            15 HBRA-RA-DATA-LENGTH PIC 9(8) BINARY.
+      ******************************************************************
+      *    HBRA-CONN-FLAGS BIT MASKS - USE VIA HBRFLAG, NOT DIRECTLY.  *
+      ******************************************************************
+       78  HBRA-FLAG-VALIDATE-ONLY VALUE 2.
+      ******************************************************************
+      *    LOCAL-REJECT COMPLETION/REASON CODES - SET BY HBRDRV (OR BY *
+      *    HBRBEXCI, THE BATCH-TO-CICS BRIDGE, WHEN THE BRIDGE ITSELF  *
+      *    FAILS) WHEN A CALL IS REJECTED BEFORE EVER REACHING THE     *
+      *    RULE ENGINE (E.G. AN UNSUPPORTED HBRA-CONN-RULE-CCSID).     *
+      ******************************************************************
+       78  HBRA-COMPLETION-LOCAL-REJECT VALUE -2.
+       78  HBRA-REASON-CCSID-INVALID VALUE 9999.
+       78  HBRA-REASON-CHAIN-TOO-LONG VALUE 9998.
+       78  HBRA-REASON-EXCI-LINK-FAILED VALUE 9997.
+       78  HBRA-CHAIN-MAX-ENTRIES VALUE 8.
