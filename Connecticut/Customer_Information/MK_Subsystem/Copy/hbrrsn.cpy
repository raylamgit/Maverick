@@ -0,0 +1,11 @@
+      ******************************************************************
+      *    HBRRSN - REASON CODE TO PLAIN-ENGLISH LOOKUP RECORD         *
+      *    KEYED BY RULEAPP-PATH + HBRA-CONN-REASON-CODE.              *
+      *    MAINTAINED IN THE HBRRSNF REFERENCE FILE, LOADED INTO       *
+      *    MEMORY BY HBRRPT2 AT REPORT-START TIME.                     *
+      ******************************************************************
+       01 HBRRSN-RECORD.
+         10 HBRRSN-KEY.
+            15 HBRRSN-RULEAPP-PATH PIC X(256).
+            15 HBRRSN-REASON-CODE PIC S9(8) COMP.
+         10 HBRRSN-EXPLANATION PIC X(60).
