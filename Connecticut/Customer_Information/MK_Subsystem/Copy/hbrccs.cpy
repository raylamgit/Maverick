@@ -0,0 +1,9 @@
+      ******************************************************************
+      *    HBRCCS - SUPPORTED CCSID REFERENCE RECORD (ONE ROW PER      *
+      *    CODE PAGE THE RULE ENGINE ACCEPTS). LOADED INTO MEMORY BY   *
+      *    HBRCCSV, WHICH HBRDRV CALLS TO VALIDATE HBRA-CONN-RULE-     *
+      *    CCSID BEFORE DISPATCHING A CALL.                            *
+      ******************************************************************
+       01 HBRCCS-RECORD.
+         10 HBRCCS-CCSID PIC S9(8) COMP.
+         10 HBRCCS-DESCRIPTION PIC X(40).
