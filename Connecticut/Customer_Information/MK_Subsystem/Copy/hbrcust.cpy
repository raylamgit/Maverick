@@ -0,0 +1,12 @@
+      ******************************************************************
+      *    HBRCUST - NIGHTLY BATCH CUSTOMER INPUT RECORD (HBRCUSTF)    *
+      *    ONE RECORD PER CUSTOMER TO BE DRIVEN THROUGH THE RULE       *
+      *    ENGINE BY HBRBATC. INPUT IS SEQUENCED ASCENDING BY INSTCODE.*
+      ******************************************************************
+       01 HBRCUST-RECORD.
+         10 HBRCUST-INSTCODE PIC X(12).
+         10 HBRCUST-PRODCODE PIC X(4).
+         10 HBRCUST-SSID PIC X(4).
+         10 HBRCUST-RULEAPP-PATH PIC X(256).
+         10 HBRCUST-RULE-CCSID PIC S9(8) COMP.
+         10 FILLER PIC X(20).
