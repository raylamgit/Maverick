@@ -0,0 +1,17 @@
+      ******************************************************************
+      *    HBRPDM - PARAMETER-TABLE SNAPSHOT FOR A SINGLE HBRA-CONN-   *
+      *    AREA CALL. KEYED THE SAME AS HBRAUD-KEY (HBRAUDW HANDS THE  *
+      *    KEY BACK TO ITS CALLER) SO THE ONLINE INQUIRY (HBRINQ) CAN  *
+      *    LOOK UP A CALL'S PARAMETERS STARTING FROM ITS AUDIT KEY.    *
+      *    NAMES AND LENGTHS ONLY - HBRA-RA-DATA-ADDRESS IS A POINTER  *
+      *    INTO THE ORIGINAL CALLER'S STORAGE AND IS NOT SAVED HERE.   *
+      ******************************************************************
+       01 HBRPDM-RECORD.
+         10 HBRPDM-KEY.
+            15 HBRPDM-DATE PIC 9(8).
+            15 HBRPDM-TIME PIC 9(8).
+            15 HBRPDM-SEQNO PIC 9(8).
+         10 HBRPDM-PARM-COUNT PIC S9(8) COMP.
+         10 HBRPDM-PARMS OCCURS 128 TIMES.
+            15 HBRPDM-PARAMETER-NAME PIC X(48).
+            15 HBRPDM-DATA-LENGTH PIC 9(8) BINARY.
