@@ -0,0 +1,20 @@
+      ******************************************************************
+      *    HBRAUD - AUDIT TRAIL RECORD FOR HBRA-CONN-AREA CALLS        *
+      *    ONE RECORD IS WRITTEN FOR EVERY RULE ENGINE INVOCATION      *
+      *    (SEE HBRDRV / HBRAUDW).                                    *
+      ******************************************************************
+       01 HBRAUD-RECORD.
+         10 HBRAUD-KEY.
+            15 HBRAUD-DATE PIC 9(8).
+            15 HBRAUD-TIME PIC 9(8).
+            15 HBRAUD-SEQNO PIC 9(8).
+         10 HBRAUD-PRODCODE PIC X(4).
+         10 HBRAUD-INSTCODE PIC X(12).
+         10 HBRAUD-SSID PIC X(4).
+         10 HBRAUD-SSID-USED PIC X(4).
+         10 HBRAUD-RULEAPP-PATH PIC X(256).
+         10 HBRAUD-COMPLETION-CODE PIC S9(8) COMP.
+         10 HBRAUD-REASON-CODE PIC S9(8) COMP.
+         10 HBRAUD-FLAGS PIC S9(8) COMP.
+         10 HBRAUD-RESPONSE-TRUNCATED PIC X.
+         10 HBRAUD-RESERVED PIC X(19).
