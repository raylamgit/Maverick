@@ -0,0 +1,14 @@
+      ******************************************************************
+      *    HBREXCI - WORKING STORAGE FOR THE EXCI (EXTERNAL CICS       *
+      *    INTERFACE) DPL BRIDGE CALL USED BY HBRBEXCI SO A PLAIN      *
+      *    BATCH PROGRAM (NO EIB, NOT RUNNING UNDER CICS) CAN LINK TO  *
+      *    A CICS-RESIDENT PROGRAM. FROM THE CICS SIDE THIS LOOKS      *
+      *    LIKE AN ORDINARY LINK WITH A COMMAREA - THE TARGET PROGRAM  *
+      *    (HBRDRV) NEEDS NO CHANGES TO BE CALLED THIS WAY.            *
+      ******************************************************************
+       01 HBREXCI-PARMS.
+         10 HBREXCI-CONNECTION-ID PIC X(4) VALUE 'HBRX'.
+         10 HBREXCI-PROGRAM-NAME PIC X(8) VALUE SPACES.
+         10 HBREXCI-RESPONSE PIC S9(8) COMP VALUE 0.
+            88 HBREXCI-RESPONSE-OK VALUE 0.
+         10 HBREXCI-ABEND-CODE PIC X(4) VALUE SPACES.
