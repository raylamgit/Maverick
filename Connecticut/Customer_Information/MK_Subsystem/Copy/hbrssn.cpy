@@ -0,0 +1,11 @@
+      ******************************************************************
+      *    HBRSSN - SSID FAILOVER ROUTING RECORD (HBRSSNF FILE)        *
+      *    KEYED BY PRIMARY SSID. LISTS THE BACKUP SSIDS TO TRY, IN    *
+      *    ORDER, WHEN A CALL TO THE PRIMARY SSID FAILS. LOADED INTO   *
+      *    MEMORY BY HBRFAIL.                                          *
+      ******************************************************************
+       01 HBRSSN-RECORD.
+         10 HBRSSN-PRIMARY-SSID PIC X(4).
+         10 HBRSSN-BACKUP-COUNT PIC 9(2).
+         10 HBRSSN-BACKUP-SSIDS.
+            15 HBRSSN-BACKUP-SSID PIC X(4) OCCURS 3.
