@@ -0,0 +1,12 @@
+      ******************************************************************
+      *    HBRCHK - CHECKPOINT/RESTART RECORD FOR BATCH DRIVERS THAT   *
+      *    ISSUE MANY HBRA-CONN-AREA CALLS IN SEQUENCE (SEE HBRBATC).  *
+      *    ONE RECORD IS WRITTEN EVERY HBRBATCP-CHECKPOINT-FREQ CALLS. *
+      *    RESTART RESUMES INPUT PROCESSING AFTER HBRCHK-LAST-INSTCODE.*
+      ******************************************************************
+       01 HBRCHK-RECORD.
+         10 HBRCHK-LAST-INSTCODE PIC X(12).
+         10 HBRCHK-CALLS-COMPLETED PIC 9(9).
+         10 HBRCHK-COMPLETION-CODE PIC S9(8) COMP.
+         10 HBRCHK-CHECKPOINT-DATE PIC 9(8).
+         10 HBRCHK-CHECKPOINT-TIME PIC 9(8).
