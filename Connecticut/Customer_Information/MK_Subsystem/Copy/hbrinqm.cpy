@@ -0,0 +1,160 @@
+      ******************************************************************
+      *    HBRINQM - SYMBOLIC MAP FOR MAPSET HBRINQM (SEE HBRINQM.BMS  *
+      *    IN SOURCE). GENERATED SHAPE OF A DFHMSD/DFHMDI/DFHMDF MAP - *
+      *    REGENERATE WITH DFHMAPS IF THE MAP LAYOUT CHANGES RATHER    *
+      *    THAN HAND-EDITING THE FIELD LIST BELOW. EVERY NAMED FIELD   *
+      *    GETS A FULL L/F/A/I GROUP ON THE INPUT SIDE, INCLUDING THE  *
+      *    ASKIP FIELDS - ASKIP ONLY BLOCKS OPERATOR INPUT, IT DOES    *
+      *    NOT REMOVE THE FIELD FROM THE TRANSLATOR-GENERATED MAP.     *
+      ******************************************************************
+       01  HBRINQI.
+           02  FILLER PIC X(12).
+           02  KEYDATL PIC S9(4) COMP.
+           02  KEYDATF PIC X.
+           02  FILLER REDEFINES KEYDATF.
+               03  KEYDATA PIC X.
+           02  KEYDATI PIC X(8).
+           02  KEYTIML PIC S9(4) COMP.
+           02  KEYTIMF PIC X.
+           02  FILLER REDEFINES KEYTIMF.
+               03  KEYTIMA PIC X.
+           02  KEYTIMI PIC X(8).
+           02  KEYSEQL PIC S9(4) COMP.
+           02  KEYSEQF PIC X.
+           02  FILLER REDEFINES KEYSEQF.
+               03  KEYSEQA PIC X.
+           02  KEYSEQI PIC X(8).
+           02  PNAM01L PIC S9(4) COMP.
+           02  PNAM01F PIC X.
+           02  FILLER REDEFINES PNAM01F.
+               03  PNAM01A PIC X.
+           02  PNAM01I PIC X(48).
+           02  PLEN01L PIC S9(4) COMP.
+           02  PLEN01F PIC X.
+           02  FILLER REDEFINES PLEN01F.
+               03  PLEN01A PIC X.
+           02  PLEN01I PIC X(8).
+           02  PNAM02L PIC S9(4) COMP.
+           02  PNAM02F PIC X.
+           02  FILLER REDEFINES PNAM02F.
+               03  PNAM02A PIC X.
+           02  PNAM02I PIC X(48).
+           02  PLEN02L PIC S9(4) COMP.
+           02  PLEN02F PIC X.
+           02  FILLER REDEFINES PLEN02F.
+               03  PLEN02A PIC X.
+           02  PLEN02I PIC X(8).
+           02  PNAM03L PIC S9(4) COMP.
+           02  PNAM03F PIC X.
+           02  FILLER REDEFINES PNAM03F.
+               03  PNAM03A PIC X.
+           02  PNAM03I PIC X(48).
+           02  PLEN03L PIC S9(4) COMP.
+           02  PLEN03F PIC X.
+           02  FILLER REDEFINES PLEN03F.
+               03  PLEN03A PIC X.
+           02  PLEN03I PIC X(8).
+           02  PNAM04L PIC S9(4) COMP.
+           02  PNAM04F PIC X.
+           02  FILLER REDEFINES PNAM04F.
+               03  PNAM04A PIC X.
+           02  PNAM04I PIC X(48).
+           02  PLEN04L PIC S9(4) COMP.
+           02  PLEN04F PIC X.
+           02  FILLER REDEFINES PLEN04F.
+               03  PLEN04A PIC X.
+           02  PLEN04I PIC X(8).
+           02  PNAM05L PIC S9(4) COMP.
+           02  PNAM05F PIC X.
+           02  FILLER REDEFINES PNAM05F.
+               03  PNAM05A PIC X.
+           02  PNAM05I PIC X(48).
+           02  PLEN05L PIC S9(4) COMP.
+           02  PLEN05F PIC X.
+           02  FILLER REDEFINES PLEN05F.
+               03  PLEN05A PIC X.
+           02  PLEN05I PIC X(8).
+           02  PNAM06L PIC S9(4) COMP.
+           02  PNAM06F PIC X.
+           02  FILLER REDEFINES PNAM06F.
+               03  PNAM06A PIC X.
+           02  PNAM06I PIC X(48).
+           02  PLEN06L PIC S9(4) COMP.
+           02  PLEN06F PIC X.
+           02  FILLER REDEFINES PLEN06F.
+               03  PLEN06A PIC X.
+           02  PLEN06I PIC X(8).
+           02  PNAM07L PIC S9(4) COMP.
+           02  PNAM07F PIC X.
+           02  FILLER REDEFINES PNAM07F.
+               03  PNAM07A PIC X.
+           02  PNAM07I PIC X(48).
+           02  PLEN07L PIC S9(4) COMP.
+           02  PLEN07F PIC X.
+           02  FILLER REDEFINES PLEN07F.
+               03  PLEN07A PIC X.
+           02  PLEN07I PIC X(8).
+           02  PNAM08L PIC S9(4) COMP.
+           02  PNAM08F PIC X.
+           02  FILLER REDEFINES PNAM08F.
+               03  PNAM08A PIC X.
+           02  PNAM08I PIC X(48).
+           02  PLEN08L PIC S9(4) COMP.
+           02  PLEN08F PIC X.
+           02  FILLER REDEFINES PLEN08F.
+               03  PLEN08A PIC X.
+           02  PLEN08I PIC X(8).
+           02  CNTL PIC S9(4) COMP.
+           02  CNTF PIC X.
+           02  FILLER REDEFINES CNTF.
+               03  CNTA PIC X.
+           02  CNTI PIC X(60).
+           02  MSGL PIC S9(4) COMP.
+           02  MSGF PIC X.
+           02  FILLER REDEFINES MSGF.
+               03  MSGA PIC X.
+           02  MSGI PIC X(79).
+       01  HBRINQO REDEFINES HBRINQI.
+           02  FILLER PIC X(12).
+           02  FILLER PIC X(3).
+           02  KEYDATO PIC X(8).
+           02  FILLER PIC X(3).
+           02  KEYTIMO PIC X(8).
+           02  FILLER PIC X(3).
+           02  KEYSEQO PIC X(8).
+           02  FILLER PIC X(3).
+           02  PNAM01O PIC X(48).
+           02  FILLER PIC X(3).
+           02  PLEN01O PIC X(8).
+           02  FILLER PIC X(3).
+           02  PNAM02O PIC X(48).
+           02  FILLER PIC X(3).
+           02  PLEN02O PIC X(8).
+           02  FILLER PIC X(3).
+           02  PNAM03O PIC X(48).
+           02  FILLER PIC X(3).
+           02  PLEN03O PIC X(8).
+           02  FILLER PIC X(3).
+           02  PNAM04O PIC X(48).
+           02  FILLER PIC X(3).
+           02  PLEN04O PIC X(8).
+           02  FILLER PIC X(3).
+           02  PNAM05O PIC X(48).
+           02  FILLER PIC X(3).
+           02  PLEN05O PIC X(8).
+           02  FILLER PIC X(3).
+           02  PNAM06O PIC X(48).
+           02  FILLER PIC X(3).
+           02  PLEN06O PIC X(8).
+           02  FILLER PIC X(3).
+           02  PNAM07O PIC X(48).
+           02  FILLER PIC X(3).
+           02  PLEN07O PIC X(8).
+           02  FILLER PIC X(3).
+           02  PNAM08O PIC X(48).
+           02  FILLER PIC X(3).
+           02  PLEN08O PIC X(8).
+           02  FILLER PIC X(3).
+           02  CNTO PIC X(60).
+           02  FILLER PIC X(3).
+           02  MSGO PIC X(79).
